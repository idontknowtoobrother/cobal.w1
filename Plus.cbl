@@ -1,16 +1,765 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PLUSNUMBER.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM1  PIC   9(8).
-       01  NUM2  PIC   9(8).
-       01  RESULT   PIC 9(9).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Please input n1: " WITH NO ADVANCING
-           ACCEPT   NUM1
-           DISPLAY "Please input n2: " WITH NO ADVANCING
-           ACCEPT NUM2
-           COMPUTE RESULT = NUM1 + NUM2
-           DISPLAY "Result = " RESULT.
-       END PROGRAM PLUSNUMBER.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PLUSNUMBER.
+000030 AUTHOR. J B HARTLEY.
+000040 INSTALLATION. GENERAL ACCOUNTING - BATCH CONTROL.
+000050 DATE-WRITTEN. 01/05/2019.
+000060 DATE-COMPILED.
+000070*-------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                        *
+000090*-------------------------------------------------------------*
+000100* 2026-08-09 JBH  ADDED FILE-DRIVEN BATCH MODE SO A DAY'S      *
+000110*                 TRANSACTION PAIRS CAN BE FOOTED IN ONE RUN   *
+000120*                 INSTEAD OF KEYING EACH PAIR AT THE TERMINAL. *
+000130* 2026-08-09 JBH  AMOUNT FIELDS MADE SIGNED SO DEBITS NET      *
+000140*                 AGAINST CREDITS IN A SINGLE PASS.            *
+000150* 2026-08-09 JBH  ADDED ACCUMULATOR MODE TO FOOT A BATCH OF    *
+000160*                 ENTRIES IN ONE SITTING WITH A RUNNING TOTAL. *
+000170* 2026-08-09 JBH  AMOUNTS NOW CARRY TWO DECIMAL PLACES SO      *
+000180*                 DOLLARS-AND-CENTS TOTALS NO LONGER NEED TO   *
+000190*                 BE SHIFTED BY HAND.                          *
+000200* 2026-08-09 JBH  EVERY CALCULATION NOW APPENDS AN AUDIT LOG   *
+000210*                 ENTRY FOR MONTH-END SIGN-OFF.                *
+000220* 2026-08-09 JBH  AMOUNT ENTRY NOW VALIDATED AND RE-PROMPTS    *
+000230*                 ON A BAD KEYSTROKE INSTEAD OF ABENDING.      *
+000240* 2026-08-09 JBH  ADDED DAILY FOOTINGS REPORT WITH HEADERS AND *
+000250*                 A GRAND TOTAL FOR THE BATCH CONTROL FOLDER.  *
+000260* 2026-08-09 JBH  INTERACTIVE MODE NOW OFFERS A +/-/*// MENU   *
+000270*                 INSTEAD OF ADDING THE PAIR EVERY TIME.       *
+000280* 2026-08-09 JBH  EVERY CALCULATION NOW POSTS TO AN INDEXED    *
+000290*                 GL FILE KEYED BY RUN DATE AND SEQUENCE FOR   *
+000300*                 PICKUP BY THE GENERAL LEDGER INTERFACE.      *
+000310* 2026-08-09 JBH  BATCH MODE NOW CHECKPOINTS THE LAST RECORD   *
+000320*                 POSTED SO A RERUN AFTER AN INTERRUPTION      *
+000330*                 PICKS UP WHERE IT LEFT OFF INSTEAD OF        *
+000340*                 DOUBLE-POSTING THE EARLY PART OF THE FILE.   *
+000350* 2026-08-09 JBH  GL POSTING SEQUENCE NOW RE-READS THE LAST    *
+000360*                 KEY WRITTEN FOR TODAY ON STARTUP SO A SECOND *
+000370*                 RUN OR A RESTART NO LONGER COLLIDES WITH     *
+000380*                 KEYS THE EARLIER RUN ALREADY POSTED.         *
+000390* 2026-08-09 JBH  ACCUMULATOR MODE NOW LOGS EACH AMOUNT AS IT  *
+000400*                 IS ENTERED INSTEAD OF ONE ZERO-PLUS-ZERO     *
+000410*                 LINE AT THE END, SO THE TRAIL SHOWS HOW THE  *
+000420*                 TOTAL WAS BUILT UP.                          *
+000430* 2026-08-09 JBH  A DIVIDE-BY-ZERO IS NO LONGER POSTED TO THE  *
+000440*                 AUDIT LOG, FOOTINGS REPORT, OR GL FILE - A   *
+000450*                 REJECTED CALCULATION LEAVES NO TRAIL ENTRY.  *
+000460* 2026-08-09 JBH  THE FOOTINGS REPORT NOW CARRIES ITS GRAND    *
+000470*                 TOTAL FORWARD BETWEEN RUNS THE SAME DAY AND  *
+000480*                 ONLY PRINTS THE HEADING ONCE A DAY, SO       *
+000490*                 FOOTRPT READS AS ONE REPORT INSTEAD OF ONE   *
+000500*                 PER RUN.                                     *
+000510* 2026-08-09 JBH  TIGHTENED THE AUDIT LINE AND REPORT DETAIL   *
+000520*                 LINE FILLERS TO MATCH THEIR 80-BYTE RECORDS. *
+000530* 2026-08-09 JBH  MULTIPLY AND DIVIDE NOW TRAP ON SIZE ERROR   *
+000540*                 INSTEAD OF LETTING AN OVERFLOW TRUNCATE      *
+000550*                 SILENTLY AND POST A CORRUPTED RESULT.        *
+000560* 2026-08-09 JBH  FOOTRPT NOW DROPS THE PRIOR GRAND TOTAL LINE *
+000570*                 BEFORE APPENDING EACH RUN'S DETAIL SO A DAY  *
+000580*                 WITH SEVERAL RUNS ENDS WITH ONE TOTAL LINE,  *
+000590*                 NOT ONE PER RUN.                             *
+000600* 2026-08-09 JBH  A DUPLICATE GL POSTING KEY NOW HOLDS UP THE  *
+000610*                 BATCH CHECKPOINT INSTEAD OF BEING MARKED     *
+000620*                 POSTED WITH NO GL RECORD TO SHOW FOR IT.     *
+000630* 2026-08-09 JBH  GL FILE OPEN NO LONGER FALLS BACK TO OPENING *
+000640*                 OUTPUT (WHICH WIPES THE MASTER) ON ANYTHING  *
+000650*                 OTHER THAN A CONFIRMED FILE-NOT-FOUND STATUS.*
+000660* 2026-08-09 JBH  THE FOOTINGS GRAND TOTAL IS NOW SAVED TO     *
+000670*                 RPTCTL AFTER EVERY DETAIL LINE INSTEAD OF    *
+000680*                 ONLY AT A CLEAN STOP RUN, AND THE OLD TOTAL   *
+000690*                 LINE IS STRIPPED FROM FOOTRPT BY CONTENT, NOT *
+000700*                 BY POSITION, SO AN INTERRUPTED RUN NO LONGER  *
+000710*                 LOSES ITS REPORT LINES OR ITS TOTAL ON THE    *
+000720*                 NEXT RESTART.                                *
+000730* 2026-08-09 JBH  AUDIT LOG AND REPORT DETAIL ENTRIES ARE NOW   *
+000740*                 ONLY WRITTEN AFTER A SUCCESSFUL GL POSTING,   *
+000750*                 SO A REJECTED GL POST CAN NO LONGER LEAVE A   *
+000760*                 TRAIL ENTRY WITH NO GL RECORD BEHIND IT - AND *
+000770*                 IN BATCH MODE THE RESULT FILE AND CHECKPOINT  *
+000780*                 NOW ADVANCE TOGETHER WITH THE REST OF THE     *
+000790*                 TRAIL INSTEAD OF ON THEIR OWN.                *
+000800* 2026-08-09 JBH  BATCH MODE'S TRANSACTION FILE OPEN CHECK NOW  *
+000810*                 USES A STRUCTURED IF INSTEAD OF A GO TO, TO   *
+000820*                 MATCH THE REST OF THE PROGRAM'S ERROR PATHS.  *
+000830* 2026-08-09 JBH  ACCUMULATOR MODE NOW REPORTS HOW MANY ENTRIES *
+000840*                 WERE POSTED ALONG WITH THE FINAL TOTAL.       *
+000850*-------------------------------------------------------------*
+000860 ENVIRONMENT DIVISION.
+000870 CONFIGURATION SECTION.
+000880 SOURCE-COMPUTER. IBM-370.
+000890 OBJECT-COMPUTER. IBM-370.
+000900 INPUT-OUTPUT SECTION.
+000910 FILE-CONTROL.
+000920     SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+000930         ORGANIZATION IS SEQUENTIAL
+000940         FILE STATUS IS WS-TRANS-STATUS.
+000950
+000960     SELECT RESULT-FILE ASSIGN TO "RESLTOUT"
+000970         ORGANIZATION IS SEQUENTIAL
+000980         FILE STATUS IS WS-RESULT-STATUS.
+000990
+001000     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+001010         ORGANIZATION IS LINE SEQUENTIAL
+001020         FILE STATUS IS WS-AUDIT-STATUS.
+001030
+001040     SELECT REPORT-FILE ASSIGN TO "FOOTRPT"
+001050         ORGANIZATION IS LINE SEQUENTIAL
+001060         FILE STATUS IS WS-REPORT-STATUS.
+001070
+001080     SELECT GL-POST-FILE ASSIGN TO "GLPOST"
+001090         ORGANIZATION IS INDEXED
+001100         ACCESS MODE IS DYNAMIC
+001110         RECORD KEY IS GL-POST-KEY
+001120         FILE STATUS IS WS-GL-STATUS.
+001130
+001140     SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKP"
+001150         ORGANIZATION IS SEQUENTIAL
+001160         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001170
+001180     SELECT REPORT-CONTROL-FILE ASSIGN TO "RPTCTL"
+001190         ORGANIZATION IS SEQUENTIAL
+001200         FILE STATUS IS WS-RPTCTL-STATUS.
+001210
+001220     SELECT REPORT-WORK-FILE ASSIGN TO "FOOTWORK"
+001230         ORGANIZATION IS LINE SEQUENTIAL
+001240         FILE STATUS IS WS-REPWORK-STATUS.
+001250 DATA DIVISION.
+001260 FILE SECTION.
+001270 FD  TRANS-FILE
+001280     LABEL RECORDS ARE STANDARD.
+001290 01  TRANS-RECORD.
+001300     05  TRANS-NUM1              PIC S9(07)V99.
+001310     05  TRANS-NUM2              PIC S9(07)V99.
+001320
+001330 FD  RESULT-FILE
+001340     LABEL RECORDS ARE STANDARD.
+001350 01  RESULT-OUT-RECORD.
+001360     05  RESOUT-NUM1             PIC S9(07)V99.
+001370     05  RESOUT-NUM2             PIC S9(07)V99.
+001380     05  RESOUT-RESULT           PIC S9(08)V99.
+001390
+001400 FD  AUDIT-LOG-FILE
+001410     LABEL RECORDS ARE STANDARD.
+001420 01  AUDIT-LOG-RECORD            PIC X(80).
+001430
+001440 FD  REPORT-FILE
+001450     LABEL RECORDS ARE STANDARD.
+001460 01  REPORT-PRINT-RECORD         PIC X(80).
+001470
+001480 FD  GL-POST-FILE
+001490     LABEL RECORDS ARE STANDARD.
+001500 01  GL-POST-RECORD.
+001510     05  GL-POST-KEY.
+001520         10  GL-POST-KEY-DATE    PIC 9(08).
+001530         10  GL-POST-KEY-SEQ     PIC 9(05).
+001540     05  GL-POST-NUM1            PIC S9(07)V99.
+001550     05  GL-POST-NUM2            PIC S9(07)V99.
+001560     05  GL-POST-RESULT          PIC S9(08)V99.
+001570
+001580 FD  CHECKPOINT-FILE
+001590     LABEL RECORDS ARE STANDARD.
+001600 01  CHECKPOINT-RECORD           PIC 9(09).
+001610
+001620 FD  REPORT-CONTROL-FILE
+001630     LABEL RECORDS ARE STANDARD.
+001640 01  REPORT-CONTROL-RECORD.
+001650     05  RPTCTL-DATE             PIC 9(08).
+001660     05  RPTCTL-GRAND-TOTAL      PIC S9(09)V99.
+001670
+001680 FD  REPORT-WORK-FILE
+001690     LABEL RECORDS ARE STANDARD.
+001700 01  WORK-PRINT-RECORD           PIC X(80).
+001710
+001720 WORKING-STORAGE SECTION.
+001730 01  WS-FILE-STATUSES.
+001740     05  WS-TRANS-STATUS         PIC X(02) VALUE "00".
+001750     05  WS-RESULT-STATUS        PIC X(02) VALUE "00".
+001760     05  WS-AUDIT-STATUS         PIC X(02) VALUE "00".
+001770     05  WS-REPORT-STATUS        PIC X(02) VALUE "00".
+001780     05  WS-GL-STATUS            PIC X(02) VALUE "00".
+001790     05  WS-CHECKPOINT-STATUS    PIC X(02) VALUE "00".
+001800     05  WS-RPTCTL-STATUS        PIC X(02) VALUE "00".
+001810     05  WS-REPWORK-STATUS       PIC X(02) VALUE "00".
+001820
+001830 01  WS-PROGRAM-SWITCHES.
+001840     05  WS-TRANS-EOF-SWITCH     PIC X(01) VALUE "N".
+001850         88  WS-TRANS-AT-EOF               VALUE "Y".
+001860     05  WS-GL-EOF-SWITCH        PIC X(01) VALUE "N".
+001870         88  WS-GL-AT-EOF                  VALUE "Y".
+001880     05  WS-RPT-HEADER-SWITCH    PIC X(01) VALUE "N".
+001890         88  WS-RPT-HEADER-NEEDED          VALUE "Y".
+001900     05  WS-CALC-REJECTED-SWITCH PIC X(01) VALUE "N".
+001910         88  WS-CALC-WAS-REJECTED          VALUE "Y".
+001920         88  WS-CALC-NOT-REJECTED          VALUE "N".
+001930     05  WS-GL-FILE-SWITCH       PIC X(01) VALUE "Y".
+001940         88  WS-GL-FILE-AVAILABLE          VALUE "Y".
+001950         88  WS-GL-FILE-UNAVAILABLE        VALUE "N".
+001960     05  WS-GL-POST-REJ-SWITCH   PIC X(01) VALUE "N".
+001970         88  WS-GL-POST-WAS-REJECTED       VALUE "Y".
+001980         88  WS-GL-POST-NOT-REJECTED       VALUE "N".
+001990     05  WS-RPT-COPY-EOF-SWITCH  PIC X(01) VALUE "N".
+002000         88  WS-RPT-COPY-AT-EOF            VALUE "Y".
+002010
+002020 01  WS-MODE-SELECTION           PIC 9(01).
+002030     88  WS-MODE-INTERACTIVE               VALUE 1.
+002040     88  WS-MODE-BATCH                     VALUE 2.
+002050     88  WS-MODE-ACCUMULATOR                VALUE 3.
+002060
+002070 01  WS-OPERATION-SELECTION      PIC 9(01).
+002080     88  WS-OP-ADD                          VALUE 1.
+002090     88  WS-OP-SUBTRACT                     VALUE 2.
+002100     88  WS-OP-MULTIPLY                     VALUE 3.
+002110     88  WS-OP-DIVIDE                       VALUE 4.
+002120
+002130 01  WS-COUNTERS.
+002140     05  WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+002150     05  WS-RECORDS-WRITTEN      PIC 9(09) COMP VALUE ZERO.
+002160     05  WS-ENTRY-COUNT          PIC 9(05) COMP VALUE ZERO.
+002170     05  WS-GL-SEQUENCE          PIC 9(05) COMP VALUE ZERO.
+002180     05  WS-LAST-CHECKPOINT      PIC 9(09) COMP VALUE ZERO.
+002190
+002200 01  WS-ACCUM-CONTINUE-SWITCH    PIC X(01) VALUE "Y".
+002210     88  WS-ACCUM-CONTINUE-YES             VALUE "Y".
+002220     88  WS-ACCUM-CONTINUE-NO               VALUE "N".
+002230
+002240 01  WS-VALID-ENTRY-SWITCH       PIC X(01) VALUE "N".
+002250     88  WS-ENTRY-IS-VALID                 VALUE "Y".
+002260     88  WS-ENTRY-IS-INVALID               VALUE "N".
+002270
+002280 01  WS-AMOUNT-ENTRY             PIC X(12).
+002290 01  WS-NUMVAL-RC            PIC S9(04) COMP.
+002300
+002310 01  WS-ACCUMULATOR-TOTAL        PIC S9(09)V99 VALUE ZERO.
+002320 01  WS-ACCUM-EDIT               PIC -(9)9.99.
+002330 01  NUM1                        PIC S9(07)V99.
+002340 01  NUM2                        PIC S9(07)V99.
+002350 01  RESULT                      PIC S9(08)V99.
+002360 01  WS-RESULT-EDIT              PIC -(8)9.99.
+002370
+002380 01  WS-RUN-DATE-EDIT            PIC 9(08).
+002390 01  WS-RUN-TIME-RAW.
+002400     05  WS-RUN-HH               PIC 9(02).
+002410     05  WS-RUN-MIN              PIC 9(02).
+002420     05  WS-RUN-SS               PIC 9(02).
+002430     05  WS-RUN-HS               PIC 9(02).
+002440 01  WS-RUN-TIME-DISPLAY.
+002450     05  WS-RTD-HH               PIC 9(02).
+002460     05  FILLER                  PIC X(01) VALUE ":".
+002470     05  WS-RTD-MIN              PIC 9(02).
+002480     05  FILLER                  PIC X(01) VALUE ":".
+002490     05  WS-RTD-SS               PIC 9(02).
+002500 01  WS-USER-ID                  PIC X(08) VALUE SPACES.
+002510
+002520 01  WS-AUDIT-LINE.
+002530     05  FILLER                  PIC X(01) VALUE SPACES.
+002540     05  WS-AUD-DATE             PIC 9(08).
+002550     05  FILLER                  PIC X(01) VALUE SPACES.
+002560     05  WS-AUD-TIME             PIC X(08).
+002570     05  FILLER                  PIC X(01) VALUE SPACES.
+002580     05  WS-AUD-USER             PIC X(08).
+002590     05  FILLER                  PIC X(01) VALUE SPACES.
+002600     05  WS-AUD-NUM1             PIC -(7)9.99.
+002610     05  FILLER                  PIC X(01) VALUE SPACES.
+002620     05  WS-AUD-NUM2             PIC -(7)9.99.
+002630     05  FILLER                  PIC X(01) VALUE SPACES.
+002640     05  WS-AUD-RESULT           PIC -(8)9.99.
+002650     05  FILLER                  PIC X(16) VALUE SPACES.
+002660
+002670 01  WS-REPORT-GRAND-TOTAL       PIC S9(09)V99 VALUE ZERO.
+002680
+002690 01  WS-RPT-HEADING-1            PIC X(80) VALUE
+002700     "PLUSNUMBER DAILY FOOTINGS REPORT".
+002710 01  WS-RPT-HEADING-2.
+002720     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+002730     05  WS-RPT-HDR-DATE         PIC 9(08).
+002740     05  FILLER                  PIC X(62) VALUE SPACES.
+002750 01  WS-RPT-HEADING-3            PIC X(80) VALUE
+002760     "    NUM1        NUM2        RESULT".
+002770 01  WS-RPT-DETAIL-LINE.
+002780     05  FILLER                  PIC X(02) VALUE SPACES.
+002790     05  WS-RPT-NUM1             PIC -(7)9.99.
+002800     05  FILLER                  PIC X(02) VALUE SPACES.
+002810     05  WS-RPT-NUM2             PIC -(7)9.99.
+002820     05  FILLER                  PIC X(02) VALUE SPACES.
+002830     05  WS-RPT-RESULT           PIC -(8)9.99.
+002840     05  FILLER                  PIC X(40) VALUE SPACES.
+002850 01  WS-RPT-TOTAL-LINE.
+002860     05  FILLER                  PIC X(20) VALUE "GRAND TOTAL:".
+002870     05  WS-RPT-GRAND-TOTAL      PIC -(9)9.99.
+002880     05  FILLER                  PIC X(47) VALUE SPACES.
+002890 PROCEDURE DIVISION.
+002900 0000-MAINLINE.
+002910     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002920     PERFORM 2000-MODE-SELECT THRU 2000-EXIT.
+002930     EVALUATE TRUE
+002940         WHEN WS-MODE-INTERACTIVE
+002950             PERFORM 3000-INTERACTIVE-MODE THRU 3000-EXIT
+002960         WHEN WS-MODE-BATCH
+002970             PERFORM 5000-BATCH-MODE THRU 5000-EXIT
+002980         WHEN WS-MODE-ACCUMULATOR
+002990             PERFORM 4000-ACCUMULATOR-MODE THRU 4000-EXIT
+003000     END-EVALUATE.
+003010     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003020     STOP RUN.
+003030
+003040 1000-INITIALIZE.
+003050     ACCEPT WS-RUN-DATE-EDIT FROM DATE YYYYMMDD.
+003060     ACCEPT WS-RUN-TIME-RAW FROM TIME.
+003070     MOVE WS-RUN-HH  TO WS-RTD-HH.
+003080     MOVE WS-RUN-MIN TO WS-RTD-MIN.
+003090     MOVE WS-RUN-SS  TO WS-RTD-SS.
+003100     ACCEPT WS-USER-ID FROM ENVIRONMENT "USER".
+003110     IF WS-USER-ID = SPACES
+003120         MOVE "UNKNOWN " TO WS-USER-ID
+003130     END-IF.
+003140     OPEN EXTEND AUDIT-LOG-FILE.
+003150     IF WS-AUDIT-STATUS NOT = "00"
+003160         OPEN OUTPUT AUDIT-LOG-FILE
+003170     END-IF.
+003180     PERFORM 8150-READ-REPORT-CONTROL THRU 8150-EXIT.
+003190     IF WS-RPT-HEADER-NEEDED
+003200         OPEN OUTPUT REPORT-FILE
+003210         PERFORM 8100-WRITE-REPORT-HEADER THRU 8100-EXIT
+003220     ELSE
+003230         PERFORM 8160-REWRITE-REPORT-SANS-TOTAL THRU 8160-EXIT
+003240         PERFORM 8170-RESTORE-REPORT-FROM-WORK THRU 8170-EXIT
+003250         OPEN EXTEND REPORT-FILE
+003260     END-IF.
+003270     OPEN I-O GL-POST-FILE.
+003280     EVALUATE WS-GL-STATUS
+003290         WHEN "00"
+003300             PERFORM 8450-SEED-GL-SEQUENCE THRU 8450-EXIT
+003310         WHEN "35"
+003320             OPEN OUTPUT GL-POST-FILE
+003330         WHEN OTHER
+003340             DISPLAY "*** UNABLE TO OPEN GL FILE - STATUS "
+003350                 WS-GL-STATUS " - GL POSTING DISABLED ***"
+003360             SET WS-GL-FILE-UNAVAILABLE TO TRUE
+003370     END-EVALUATE.
+003380 1000-EXIT.
+003390     EXIT.
+003400
+003410 9000-TERMINATE.
+003420     PERFORM 8300-WRITE-REPORT-TOTAL THRU 8300-EXIT.
+003430     CLOSE AUDIT-LOG-FILE.
+003440     CLOSE REPORT-FILE.
+003450     CLOSE GL-POST-FILE.
+003460 9000-EXIT.
+003470     EXIT.
+003480
+003490 2000-MODE-SELECT.
+003500     MOVE ZERO TO WS-MODE-SELECTION.
+003510     PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT
+003520         UNTIL WS-MODE-INTERACTIVE OR WS-MODE-BATCH
+003530             OR WS-MODE-ACCUMULATOR.
+003540 2000-EXIT.
+003550     EXIT.
+003560
+003570 2100-DISPLAY-MENU.
+003580     DISPLAY "1. INTERACTIVE - KEY ONE PAIR AT A TIME".
+003590     DISPLAY "2. BATCH - READ PAIRS FROM TRANSACTION FILE".
+003600     DISPLAY "3. ACCUMULATOR - RUNNING TOTAL OF MANY ENTRIES".
+003610     DISPLAY "SELECT OPTION: " WITH NO ADVANCING.
+003620     ACCEPT WS-MODE-SELECTION.
+003630     IF NOT WS-MODE-INTERACTIVE AND NOT WS-MODE-BATCH
+003640             AND NOT WS-MODE-ACCUMULATOR
+003650         DISPLAY "*** INVALID SELECTION - PLEASE TRY AGAIN ***"
+003660     END-IF.
+003670 2100-EXIT.
+003680     EXIT.
+003690
+003700 2200-OPERATION-SELECT.
+003710     MOVE ZERO TO WS-OPERATION-SELECTION.
+003720     PERFORM 2250-DISPLAY-OPERATION-MENU THRU 2250-EXIT
+003730         UNTIL WS-OP-ADD OR WS-OP-SUBTRACT OR WS-OP-MULTIPLY
+003740             OR WS-OP-DIVIDE.
+003750 2200-EXIT.
+003760     EXIT.
+003770
+003780 2250-DISPLAY-OPERATION-MENU.
+003790     DISPLAY "1. ADD       (NUM1 + NUM2)".
+003800     DISPLAY "2. SUBTRACT  (NUM1 - NUM2)".
+003810     DISPLAY "3. MULTIPLY  (NUM1 * NUM2)".
+003820     DISPLAY "4. DIVIDE    (NUM1 / NUM2)".
+003830     DISPLAY "SELECT OPERATION: " WITH NO ADVANCING.
+003840     ACCEPT WS-OPERATION-SELECTION.
+003850     IF NOT WS-OP-ADD AND NOT WS-OP-SUBTRACT
+003860             AND NOT WS-OP-MULTIPLY AND NOT WS-OP-DIVIDE
+003870         DISPLAY "*** INVALID SELECTION - PLEASE TRY AGAIN ***"
+003880     END-IF.
+003890 2250-EXIT.
+003900     EXIT.
+003910
+003920 3000-INTERACTIVE-MODE.
+003930     PERFORM 2200-OPERATION-SELECT THRU 2200-EXIT.
+003940     PERFORM 6000-ACCEPT-NUM1 THRU 6000-EXIT.
+003950     PERFORM 6200-ACCEPT-NUM2 THRU 6200-EXIT.
+003960     PERFORM 3100-COMPUTE-RESULT THRU 3100-EXIT.
+003970     MOVE RESULT TO WS-RESULT-EDIT.
+003980     DISPLAY "Result = " WS-RESULT-EDIT.
+003990     IF WS-CALC-NOT-REJECTED
+004000         PERFORM 8400-WRITE-GL-POSTING THRU 8400-EXIT
+004010         IF WS-GL-POST-NOT-REJECTED
+004020             PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-EXIT
+004030             PERFORM 8200-WRITE-REPORT-DETAIL THRU 8200-EXIT
+004040             PERFORM 8350-SAVE-REPORT-CONTROL THRU 8350-EXIT
+004050         END-IF
+004060     END-IF.
+004070 3000-EXIT.
+004080     EXIT.
+004090
+004100 3100-COMPUTE-RESULT.
+004110     MOVE "N" TO WS-CALC-REJECTED-SWITCH.
+004120     EVALUATE TRUE
+004130         WHEN WS-OP-ADD
+004140             COMPUTE RESULT = NUM1 + NUM2
+004150         WHEN WS-OP-SUBTRACT
+004160             COMPUTE RESULT = NUM1 - NUM2
+004170         WHEN WS-OP-MULTIPLY
+004180             COMPUTE RESULT = NUM1 * NUM2
+004190                 ON SIZE ERROR
+004200                     DISPLAY "*** RESULT TOO LARGE -"
+004210                         " MULTIPLY REJECTED ***"
+004220                     MOVE ZERO TO RESULT
+004230                     SET WS-CALC-WAS-REJECTED TO TRUE
+004240             END-COMPUTE
+004250         WHEN WS-OP-DIVIDE
+004260             IF NUM2 = ZERO
+004270                 DISPLAY "*** CANNOT DIVIDE BY ZERO ***"
+004280                 MOVE ZERO TO RESULT
+004290                 SET WS-CALC-WAS-REJECTED TO TRUE
+004300             ELSE
+004310                 COMPUTE RESULT = NUM1 / NUM2
+004320                     ON SIZE ERROR
+004330                         DISPLAY "*** RESULT TOO LARGE -"
+004340                             " DIVIDE REJECTED ***"
+004350                         MOVE ZERO TO RESULT
+004360                         SET WS-CALC-WAS-REJECTED TO TRUE
+004370                 END-COMPUTE
+004380             END-IF
+004390     END-EVALUATE.
+004400 3100-EXIT.
+004410     EXIT.
+004420
+004430 4000-ACCUMULATOR-MODE.
+004440     MOVE ZERO TO WS-ACCUMULATOR-TOTAL.
+004450     MOVE "Y" TO WS-ACCUM-CONTINUE-SWITCH.
+004460     DISPLAY "ACCUMULATOR MODE - ENTER AMOUNTS ONE AT A TIME".
+004470     PERFORM 4100-ACCUMULATE-ONE-ENTRY THRU 4100-EXIT
+004480         UNTIL WS-ACCUM-CONTINUE-NO.
+004490     MOVE WS-ACCUMULATOR-TOTAL TO WS-ACCUM-EDIT.
+004500     DISPLAY "FINAL ACCUMULATED TOTAL = " WS-ACCUM-EDIT.
+004510     DISPLAY "ENTRIES POSTED = " WS-ENTRY-COUNT.
+004520 4000-EXIT.
+004530     EXIT.
+004540
+004550 4100-ACCUMULATE-ONE-ENTRY.
+004560     PERFORM 6000-ACCEPT-NUM1 THRU 6000-EXIT.
+004570     ADD NUM1 TO WS-ACCUMULATOR-TOTAL.
+004580     ADD 1 TO WS-ENTRY-COUNT.
+004590     MOVE ZERO TO NUM2.
+004600     MOVE NUM1 TO RESULT.
+004610     PERFORM 8400-WRITE-GL-POSTING THRU 8400-EXIT.
+004620     IF WS-GL-POST-NOT-REJECTED
+004630         PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-EXIT
+004640         PERFORM 8200-WRITE-REPORT-DETAIL THRU 8200-EXIT
+004650         PERFORM 8350-SAVE-REPORT-CONTROL THRU 8350-EXIT
+004660     END-IF.
+004670     MOVE WS-ACCUMULATOR-TOTAL TO WS-ACCUM-EDIT.
+004680     DISPLAY "RUNNING TOTAL = " WS-ACCUM-EDIT.
+004690     DISPLAY "ADD ANOTHER AMOUNT? (Y/N): " WITH NO ADVANCING.
+004700     ACCEPT WS-ACCUM-CONTINUE-SWITCH.
+004710 4100-EXIT.
+004720     EXIT.
+004730
+004740 5000-BATCH-MODE.
+004750     OPEN INPUT TRANS-FILE.
+004760     IF WS-TRANS-STATUS = "00"
+004770         PERFORM 5050-READ-CHECKPOINT THRU 5050-EXIT
+004780         IF WS-LAST-CHECKPOINT > ZERO
+004790             DISPLAY "RESUMING BATCH AFTER RECORD "
+004800                 WS-LAST-CHECKPOINT
+004810         END-IF
+004820         OPEN EXTEND RESULT-FILE
+004830         IF WS-RESULT-STATUS NOT = "00"
+004840             OPEN OUTPUT RESULT-FILE
+004850         END-IF
+004860         PERFORM 5100-BATCH-READ-TRANS THRU 5100-EXIT
+004870         PERFORM 5200-BATCH-PROCESS-RECORD THRU 5200-EXIT
+004880             UNTIL WS-TRANS-AT-EOF
+004890         PERFORM 5090-CLEAR-CHECKPOINT THRU 5090-EXIT
+004900         CLOSE TRANS-FILE
+004910         CLOSE RESULT-FILE
+004920         DISPLAY "BATCH COMPLETE - " WS-RECORDS-WRITTEN
+004930             " RECORD(S) PROCESSED"
+004940     ELSE
+004950         DISPLAY "*** UNABLE TO OPEN TRANSACTION FILE - STATUS "
+004960             WS-TRANS-STATUS " ***"
+004970     END-IF.
+004980 5000-EXIT.
+004990     EXIT.
+005000
+005010 5050-READ-CHECKPOINT.
+005020     MOVE ZERO TO WS-LAST-CHECKPOINT.
+005030     OPEN INPUT CHECKPOINT-FILE.
+005040     IF WS-CHECKPOINT-STATUS = "00"
+005050         READ CHECKPOINT-FILE
+005060             AT END MOVE ZERO TO WS-LAST-CHECKPOINT
+005070             NOT AT END
+005080                 MOVE CHECKPOINT-RECORD TO WS-LAST-CHECKPOINT
+005090         END-READ
+005100         CLOSE CHECKPOINT-FILE
+005110     END-IF.
+005120 5050-EXIT.
+005130     EXIT.
+005140
+005150 5090-CLEAR-CHECKPOINT.
+005160     MOVE ZERO TO CHECKPOINT-RECORD.
+005170     OPEN OUTPUT CHECKPOINT-FILE.
+005180     WRITE CHECKPOINT-RECORD.
+005190     CLOSE CHECKPOINT-FILE.
+005200 5090-EXIT.
+005210     EXIT.
+005220
+005230 5100-BATCH-READ-TRANS.
+005240     READ TRANS-FILE
+005250         AT END SET WS-TRANS-AT-EOF TO TRUE
+005260     END-READ.
+005270     IF NOT WS-TRANS-AT-EOF
+005280         ADD 1 TO WS-RECORDS-READ
+005290     END-IF.
+005300 5100-EXIT.
+005310     EXIT.
+005320
+005330 5200-BATCH-PROCESS-RECORD.
+005340     IF WS-RECORDS-READ > WS-LAST-CHECKPOINT
+005350         MOVE TRANS-NUM1 TO NUM1
+005360         MOVE TRANS-NUM2 TO NUM2
+005370         COMPUTE RESULT = NUM1 + NUM2
+005380         PERFORM 8400-WRITE-GL-POSTING THRU 8400-EXIT
+005390         IF WS-GL-POST-NOT-REJECTED
+005400             MOVE NUM1 TO RESOUT-NUM1
+005410             MOVE NUM2 TO RESOUT-NUM2
+005420             MOVE RESULT TO RESOUT-RESULT
+005430             WRITE RESULT-OUT-RECORD
+005440             ADD 1 TO WS-RECORDS-WRITTEN
+005450             PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-EXIT
+005460             PERFORM 8200-WRITE-REPORT-DETAIL THRU 8200-EXIT
+005470             PERFORM 8350-SAVE-REPORT-CONTROL THRU 8350-EXIT
+005480             PERFORM 8500-WRITE-CHECKPOINT THRU 8500-EXIT
+005490         ELSE
+005500             DISPLAY "*** CHECKPOINT HELD - GL POST REJECTED ***"
+005510         END-IF
+005520     END-IF.
+005530     PERFORM 5100-BATCH-READ-TRANS THRU 5100-EXIT.
+005540 5200-EXIT.
+005550     EXIT.
+005560
+005570 6000-ACCEPT-NUM1.
+005580     MOVE "N" TO WS-VALID-ENTRY-SWITCH.
+005590     PERFORM 6100-PROMPT-AND-VALIDATE-NUM1 THRU 6100-EXIT
+005600         UNTIL WS-ENTRY-IS-VALID.
+005610 6000-EXIT.
+005620     EXIT.
+005630
+005640 6100-PROMPT-AND-VALIDATE-NUM1.
+005650     DISPLAY "Please input n1: " WITH NO ADVANCING.
+005660     ACCEPT WS-AMOUNT-ENTRY.
+005670     MOVE FUNCTION TEST-NUMVAL(WS-AMOUNT-ENTRY) TO WS-NUMVAL-RC.
+005680     IF WS-NUMVAL-RC = ZERO
+005690         COMPUTE NUM1 = FUNCTION NUMVAL(WS-AMOUNT-ENTRY)
+005700         SET WS-ENTRY-IS-VALID TO TRUE
+005710     ELSE
+005720         DISPLAY "*** INVALID ENTRY - NUMERIC ONLY ***"
+005730         SET WS-ENTRY-IS-INVALID TO TRUE
+005740     END-IF.
+005750 6100-EXIT.
+005760     EXIT.
+005770
+005780 6200-ACCEPT-NUM2.
+005790     MOVE "N" TO WS-VALID-ENTRY-SWITCH.
+005800     PERFORM 6300-PROMPT-AND-VALIDATE-NUM2 THRU 6300-EXIT
+005810         UNTIL WS-ENTRY-IS-VALID.
+005820 6200-EXIT.
+005830     EXIT.
+005840
+005850 6300-PROMPT-AND-VALIDATE-NUM2.
+005860     DISPLAY "Please input n2: " WITH NO ADVANCING.
+005870     ACCEPT WS-AMOUNT-ENTRY.
+005880     MOVE FUNCTION TEST-NUMVAL(WS-AMOUNT-ENTRY) TO WS-NUMVAL-RC.
+005890     IF WS-NUMVAL-RC = ZERO
+005900         COMPUTE NUM2 = FUNCTION NUMVAL(WS-AMOUNT-ENTRY)
+005910         SET WS-ENTRY-IS-VALID TO TRUE
+005920     ELSE
+005930         DISPLAY "*** INVALID ENTRY - NUMERIC ONLY ***"
+005940         SET WS-ENTRY-IS-INVALID TO TRUE
+005950     END-IF.
+005960 6300-EXIT.
+005970     EXIT.
+005980
+005990 8000-WRITE-AUDIT-LOG.
+006000     MOVE WS-RUN-DATE-EDIT    TO WS-AUD-DATE.
+006010     MOVE WS-RUN-TIME-DISPLAY TO WS-AUD-TIME.
+006020     MOVE WS-USER-ID          TO WS-AUD-USER.
+006030     MOVE NUM1                TO WS-AUD-NUM1.
+006040     MOVE NUM2                TO WS-AUD-NUM2.
+006050     MOVE RESULT              TO WS-AUD-RESULT.
+006060     WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LINE.
+006070 8000-EXIT.
+006080     EXIT.
+006090
+006100 8100-WRITE-REPORT-HEADER.
+006110     MOVE WS-RUN-DATE-EDIT TO WS-RPT-HDR-DATE.
+006120     WRITE REPORT-PRINT-RECORD FROM WS-RPT-HEADING-1.
+006130     WRITE REPORT-PRINT-RECORD FROM WS-RPT-HEADING-2.
+006140     WRITE REPORT-PRINT-RECORD FROM WS-RPT-HEADING-3.
+006150 8100-EXIT.
+006160     EXIT.
+006170
+006180 8200-WRITE-REPORT-DETAIL.
+006190     MOVE NUM1   TO WS-RPT-NUM1.
+006200     MOVE NUM2   TO WS-RPT-NUM2.
+006210     MOVE RESULT TO WS-RPT-RESULT.
+006220     WRITE REPORT-PRINT-RECORD FROM WS-RPT-DETAIL-LINE.
+006230     ADD RESULT TO WS-REPORT-GRAND-TOTAL.
+006240 8200-EXIT.
+006250     EXIT.
+006260
+006270 8300-WRITE-REPORT-TOTAL.
+006280     MOVE WS-REPORT-GRAND-TOTAL TO WS-RPT-GRAND-TOTAL.
+006290     WRITE REPORT-PRINT-RECORD FROM WS-RPT-TOTAL-LINE.
+006300 8300-EXIT.
+006310     EXIT.
+006320
+006330 8150-READ-REPORT-CONTROL.
+006340     MOVE ZERO TO WS-REPORT-GRAND-TOTAL.
+006350     MOVE "N" TO WS-RPT-HEADER-SWITCH.
+006360     OPEN INPUT REPORT-CONTROL-FILE.
+006370     IF WS-RPTCTL-STATUS = "00"
+006380         READ REPORT-CONTROL-FILE
+006390             AT END SET WS-RPT-HEADER-NEEDED TO TRUE
+006400             NOT AT END
+006410                 IF RPTCTL-DATE = WS-RUN-DATE-EDIT
+006420                     MOVE RPTCTL-GRAND-TOTAL TO
+006430                         WS-REPORT-GRAND-TOTAL
+006440                 ELSE
+006450                     SET WS-RPT-HEADER-NEEDED TO TRUE
+006460                 END-IF
+006470         END-READ
+006480         CLOSE REPORT-CONTROL-FILE
+006490     ELSE
+006500         SET WS-RPT-HEADER-NEEDED TO TRUE
+006510     END-IF.
+006520 8150-EXIT.
+006530     EXIT.
+006540
+006550 8350-SAVE-REPORT-CONTROL.
+006560     MOVE WS-RUN-DATE-EDIT      TO RPTCTL-DATE.
+006570     MOVE WS-REPORT-GRAND-TOTAL TO RPTCTL-GRAND-TOTAL.
+006580     OPEN OUTPUT REPORT-CONTROL-FILE.
+006590     WRITE REPORT-CONTROL-RECORD.
+006600     CLOSE REPORT-CONTROL-FILE.
+006610 8350-EXIT.
+006620     EXIT.
+006630
+006640 8160-REWRITE-REPORT-SANS-TOTAL.
+006650     MOVE "N" TO WS-RPT-COPY-EOF-SWITCH.
+006660     OPEN INPUT REPORT-FILE.
+006670     OPEN OUTPUT REPORT-WORK-FILE.
+006680     READ REPORT-FILE
+006690         AT END SET WS-RPT-COPY-AT-EOF TO TRUE
+006700     END-READ.
+006710     PERFORM 8165-COPY-REPORT-LINE THRU 8165-EXIT
+006720         UNTIL WS-RPT-COPY-AT-EOF.
+006730     CLOSE REPORT-WORK-FILE.
+006740     CLOSE REPORT-FILE.
+006750 8160-EXIT.
+006760     EXIT.
+006770
+006780 8165-COPY-REPORT-LINE.
+006790     IF REPORT-PRINT-RECORD(1:12) NOT = "GRAND TOTAL:"
+006800         WRITE WORK-PRINT-RECORD FROM REPORT-PRINT-RECORD
+006810     END-IF.
+006820     READ REPORT-FILE
+006830         AT END SET WS-RPT-COPY-AT-EOF TO TRUE
+006840     END-READ.
+006850 8165-EXIT.
+006860     EXIT.
+006870
+006880 8170-RESTORE-REPORT-FROM-WORK.
+006890     MOVE "N" TO WS-RPT-COPY-EOF-SWITCH.
+006900     OPEN OUTPUT REPORT-FILE.
+006910     OPEN INPUT REPORT-WORK-FILE.
+006920     READ REPORT-WORK-FILE
+006930         AT END SET WS-RPT-COPY-AT-EOF TO TRUE
+006940     END-READ.
+006950     PERFORM 8175-COPY-WORK-LINE THRU 8175-EXIT
+006960         UNTIL WS-RPT-COPY-AT-EOF.
+006970     CLOSE REPORT-WORK-FILE.
+006980     CLOSE REPORT-FILE.
+006990 8170-EXIT.
+007000     EXIT.
+007010
+007020 8175-COPY-WORK-LINE.
+007030     WRITE REPORT-PRINT-RECORD FROM WORK-PRINT-RECORD.
+007040     READ REPORT-WORK-FILE
+007050         AT END SET WS-RPT-COPY-AT-EOF TO TRUE
+007060     END-READ.
+007070 8175-EXIT.
+007080     EXIT.
+007090
+007100 8400-WRITE-GL-POSTING.
+007110     MOVE "N" TO WS-GL-POST-REJ-SWITCH.
+007120     IF WS-GL-FILE-UNAVAILABLE
+007130         SET WS-GL-POST-WAS-REJECTED TO TRUE
+007140     ELSE
+007150         ADD 1 TO WS-GL-SEQUENCE
+007160         MOVE WS-RUN-DATE-EDIT TO GL-POST-KEY-DATE
+007170         MOVE WS-GL-SEQUENCE   TO GL-POST-KEY-SEQ
+007180         MOVE NUM1             TO GL-POST-NUM1
+007190         MOVE NUM2             TO GL-POST-NUM2
+007200         MOVE RESULT           TO GL-POST-RESULT
+007210         WRITE GL-POST-RECORD
+007220             INVALID KEY
+007230                 DISPLAY "*** GL POSTING KEY DUPLICATE ***"
+007240                 SET WS-GL-POST-WAS-REJECTED TO TRUE
+007250         END-WRITE
+007260     END-IF.
+007270 8400-EXIT.
+007280     EXIT.
+007290
+007300 8450-SEED-GL-SEQUENCE.
+007310     MOVE ZERO TO WS-GL-SEQUENCE.
+007320     MOVE "N" TO WS-GL-EOF-SWITCH.
+007330     MOVE WS-RUN-DATE-EDIT TO GL-POST-KEY-DATE.
+007340     MOVE ZERO TO GL-POST-KEY-SEQ.
+007350     START GL-POST-FILE KEY IS NOT LESS THAN GL-POST-KEY
+007360         INVALID KEY SET WS-GL-AT-EOF TO TRUE
+007370     END-START.
+007380     PERFORM 8455-SCAN-GL-FOR-DATE THRU 8455-EXIT
+007390         UNTIL WS-GL-AT-EOF.
+007400 8450-EXIT.
+007410     EXIT.
+007420
+007430 8455-SCAN-GL-FOR-DATE.
+007440     READ GL-POST-FILE NEXT RECORD
+007450         AT END SET WS-GL-AT-EOF TO TRUE
+007460     END-READ.
+007470     IF NOT WS-GL-AT-EOF
+007480         IF GL-POST-KEY-DATE = WS-RUN-DATE-EDIT
+007490             MOVE GL-POST-KEY-SEQ TO WS-GL-SEQUENCE
+007500         ELSE
+007510             SET WS-GL-AT-EOF TO TRUE
+007520         END-IF
+007530     END-IF.
+007540 8455-EXIT.
+007550     EXIT.
+007560
+007570 8500-WRITE-CHECKPOINT.
+007580     MOVE WS-RECORDS-READ TO CHECKPOINT-RECORD.
+007590     OPEN OUTPUT CHECKPOINT-FILE.
+007600     WRITE CHECKPOINT-RECORD.
+007610     CLOSE CHECKPOINT-FILE.
+007620 8500-EXIT.
+007630     EXIT.
+007640
+007650 END PROGRAM PLUSNUMBER.
